@@ -4,63 +4,364 @@
               CONFIGURATION SECTION.
                  SPECIAL-NAMES.
                     DECIMAL-POINT IS COMMA.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+                 SELECT REPORT-FILE ASSIGN TO "PRGMREPT.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+                 SELECT PRGM-OUT-FILE ASSIGN TO "PRGMOUT.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-PRGM-OUT-STATUS.
+
+                 SELECT SYSIN-FILE ASSIGN TO "SYSIN"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-SYSIN-STATUS.
+
+                 SELECT EXC-FILE ASSIGN TO "PRGMEXC.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-EXC-STATUS.
             DATA DIVISION.
             FILE SECTION.
+            FD  REPORT-FILE
+                RECORDING MODE IS F.
+            01  REPORT-LINE            PIC X(80).
+
+            FD  SYSIN-FILE
+                RECORDING MODE IS F.
+            01  SYSIN-REC                PIC X(30).
+
+            FD  EXC-FILE
+                RECORDING MODE IS F.
+            01  EXC-LINE                 PIC X(80).
+
+            FD  PRGM-OUT-FILE
+                RECORDING MODE IS F.
+            01  PRGM-OUT-REC.
+                03 PRGM-OUT-NUM1        PIC S9(9)V99.
+                03 FILLER               PIC X VALUE SPACE.
+                03 PRGM-OUT-NUM2        PIC S9(9)V99.
+                03 FILLER               PIC X VALUE SPACE.
+                03 PRGM-OUT-SOMA        PIC S9(9)V99.
+                03 FILLER               PIC X VALUE SPACE.
+                03 PRGM-OUT-SUBTR       PIC S9(9)V99.
+                03 FILLER               PIC X VALUE SPACE.
+                03 PRGM-OUT-MULTI       PIC S9(9)V99.
+                03 FILLER               PIC X VALUE SPACE.
+                03 PRGM-OUT-DIVIDO      PIC S9(9)V99.
+                03 FILLER               PIC X VALUE SPACE.
+                03 PRGM-OUT-OPERADOR    PIC X(10).
             WORKING-STORAGE SECTION.
+                  01 WS-REPORT-HEADER1.
+                  03 FILLER            PIC X(30)
+                      VALUE "PROGRAMA: PRGMATEM".
+                  01 WS-REPORT-HEADER2.
+                  03 FILLER            PIC X(14) VALUE "DATA DE EXEC: ".
+                  03 WS-HDR-DATE       PIC 99/99/9999.
+                  01 WS-HDR-DATE-N     PIC 9(8).
+                  01 WS-REPORT-DETAIL.
+                  03 WS-RPT-LABEL      PIC X(24).
+                  03 WS-RPT-VALOR      PIC X(15).
+                  01 WS-HOJE.
+                  03 WS-HOJE-AAAA      PIC 9(4).
+                  03 WS-HOJE-MM        PIC 9(2).
+                  03 WS-HOJE-DD        PIC 9(2).
+                  01 WS-RPT-OPERACAO   PIC X(24).
+                  01 WS-CALC-ERRO-SW   PIC X VALUE 'N'.
+                      88 WS-CALC-ERRO      VALUE 'Y'.
                   01 WS-NUMEROS.
-                  03 WS-SOMA           PIC S9(05)V99. 
-                  03 WS-MULTI          PIC S9(05)V99.
-                  03 WS-DIVIDO         PIC S9(05)V99.
-                  03 WS-SUBTR          PIC S9(05)V99.
-                  03 WS-N1             PIC S9(03)V99.
-                  03 WS-N2             PIC S9(03)V99.
-                  03 WS-MOSTRA-NUM     PIC $ZZ.ZZ9,99.
+                  03 WS-SOMA           PIC S9(9)V99.
+                  03 WS-MULTI          PIC S9(9)V99.
+                  03 WS-DIVIDO         PIC S9(9)V99.
+                  03 WS-SUBTR          PIC S9(9)V99.
+                  03 WS-MOSTRA-NUM     PIC $ZZZ.ZZZ.ZZ9,99.
+                  01 WS-MOSTRA-NUM-US  PIC X(15).
+                  01 WS-PARM           PIC X(20).
+                  01 WS-PARM-TOK1      PIC X(15).
+                  01 WS-PARM-TOK2      PIC X(15).
+                  01 WS-PARM-TOK3      PIC X(15).
+                  01 WS-PARM-1         PIC X(15).
+                  01 WS-PARM-2         PIC X(15).
+                  01 WS-SYSIN-STATUS   PIC XX.
+                  01 WS-EXC-STATUS     PIC XX.
+                  01 WS-PRGM-OUT-STATUS PIC XX.
+                  01 WS-LOCALE-SW      PIC X VALUE 'N'.
+                      88 WS-LOCALE-US      VALUE 'Y'.
+                  01 WS-N1-STAGE       PIC S9(12)V99.
+                  01 WS-N2-STAGE       PIC S9(12)V99.
+                  01 WS-EXC-VALOR      PIC -(10)9,99.
+                  01 WS-OPERANDO-INVALIDO-SW PIC X VALUE 'N'.
+                      88 WS-OPERANDO-INVALIDO    VALUE 'Y'.
+                  COPY OPRESLAY REPLACING
+                      ==PFX-OPERANDOS== BY ==PRGM-OPERANDOS==
+                      ==PFX-NUM1==      BY ==PRGM-NUM1==
+                      ==PFX-NUM2==      BY ==PRGM-NUM2==
+                      ==PFX-RES==       BY ==PRGM-RES==.
                   
             PROCEDURE DIVISION.
               P001-PRINCIPAL.
               DISPLAY "**** PROGRAMA DE CALCULO ****"
                  INITIALIZE WS-NUMEROS
-
-                 DISPLAY 'INFORME O PRIMEIRO NUMERO:'
-                 ACCEPT WS-N1
-
-                 DISPLAY 'INFORME O SEGUNDO NUMERO:'
-                 ACCEPT WS-N2
-                 *******************************************************
-                 **      CALCULA A SOMA DOS NUMEROS                   **
-                 *******************************************************
+                 PERFORM P010-ABRE-RELATORIO
+                 PERFORM P011-PROCESSA-PARM
+                 IF WS-OPERANDO-INVALIDO
+                     DISPLAY "ERRO: OPERANDO FORA DA CAPACIDADE DO "
+                         "CAMPO - CALCULO NAO EXECUTADO. VER "
+                         "PRGMEXC.DAT"
+                     MOVE 16 TO RETURN-CODE
+                     GO TO P001-EXIT
+                 END-IF
+      ******************************************************************
+      *CALCULA A SOMA DOS NUMEROS
+      ******************************************************************
 
                  MOVE ZEROS                   TO WS-SOMA
-                 COMPUTE WS-SOMA = WS-N1 + WS-N2
+                 MOVE 'N'                     TO WS-CALC-ERRO-SW
+                 COMPUTE PRGM-RES = PRGM-NUM1 + PRGM-NUM2
+                     ON SIZE ERROR
+                         MOVE 'Y' TO WS-CALC-ERRO-SW
+                 END-COMPUTE
+                 MOVE PRGM-RES                TO WS-SOMA
                  MOVE WS-SOMA                 TO WS-MOSTRA-NUM
-                 DISPLAY 'O Resultado da SOMA é: ' WS-MOSTRA-NUM
+                 MOVE "O Resultado da SOMA e:" TO WS-RPT-OPERACAO
+                 IF WS-CALC-ERRO
+                     DISPLAY "ERRO: SOMA REJEITADA (SIZE ERROR)"
+                 ELSE
+                     PERFORM P020-ESCREVE-DETALHE
+                 END-IF
 
-                 *******************************************************
-                 **      CALCULA A SUBTRAÇÃO DOS NUMEROS              **
-                 *******************************************************
+      ******************************************************************
+      *CALCULA A SUBTRAÇÃO DOS NUMEROS
+      ******************************************************************
 
                  MOVE ZEROS                   TO WS-SUBTR
-                 COMPUTE WS-SUBTR = WS-N1 - WS-N2
+                 MOVE 'N'                     TO WS-CALC-ERRO-SW
+                 COMPUTE PRGM-RES = PRGM-NUM1 - PRGM-NUM2
+                     ON SIZE ERROR
+                         MOVE 'Y' TO WS-CALC-ERRO-SW
+                 END-COMPUTE
+                 MOVE PRGM-RES                 TO WS-SUBTR
                  MOVE WS-SUBTR                 TO WS-MOSTRA-NUM
-                 DISPLAY 'O Resultado da SUBTRAÇÃO é: ' WS-MOSTRA-NUM
+                 MOVE "O Resultado da SUBTRACAO e:" TO WS-RPT-OPERACAO
+                 IF WS-CALC-ERRO
+                     DISPLAY "ERRO: SUBTRACAO REJEITADA (SIZE ERROR)"
+                 ELSE
+                     PERFORM P020-ESCREVE-DETALHE
+                 END-IF
 
-                 *******************************************************
-                 **      CALCULA A MULTIPLICAÇÃO DOS NUMEROS          **
-                 *******************************************************
+      ******************************************************************
+      *CALCULA A MULTIPLICAÇÃO DOS NUMEROS
+      ******************************************************************
 
                  MOVE ZEROS                   TO WS-MULTI
-                 COMPUTE WS-MULTI = WS-N1 * WS-N2
+                 MOVE 'N'                     TO WS-CALC-ERRO-SW
+                 COMPUTE PRGM-RES = PRGM-NUM1 * PRGM-NUM2
+                     ON SIZE ERROR
+                         MOVE 'Y' TO WS-CALC-ERRO-SW
+                 END-COMPUTE
+                 MOVE PRGM-RES                 TO WS-MULTI
                  MOVE WS-MULTI                 TO WS-MOSTRA-NUM
-                 DISPLAY 'O Resultado da MULTIPLI é: ' WS-MOSTRA-NUM
+                 MOVE "O Resultado da MULTIPLI e:" TO WS-RPT-OPERACAO
+                 IF WS-CALC-ERRO
+                     DISPLAY "ERRO: MULTIPLI REJEITADA (SIZE ERROR)"
+                 ELSE
+                     PERFORM P020-ESCREVE-DETALHE
+                 END-IF
 
-                 *******************************************************
-                 **      CALCULA A DIVISÃO DOS NUMEROS                **
-                 *******************************************************
+      ******************************************************************
+      *CALCULA A DIVISÃO DOS NUMEROS
+      ******************************************************************
 
                  MOVE ZEROS                     TO WS-DIVIDO
-                 COMPUTE WS-DIVIDO = WS-N1 / WS-N2
+                 MOVE 'N'                       TO WS-CALC-ERRO-SW
+                 IF PRGM-NUM2 = ZEROS
+                     DISPLAY "ERRO: DIVISAO POR ZERO REJEITADA"
+                     MOVE 'Y' TO WS-CALC-ERRO-SW
+                 ELSE
+                     COMPUTE PRGM-RES = PRGM-NUM1 / PRGM-NUM2
+                         ON SIZE ERROR
+                             MOVE 'Y' TO WS-CALC-ERRO-SW
+                             DISPLAY "ERRO: DIVISAO REJEITADA (SIZE)"
+                     END-COMPUTE
+                     MOVE PRGM-RES              TO WS-DIVIDO
+                 END-IF
                  MOVE WS-DIVIDO                 TO WS-MOSTRA-NUM
-                 DISPLAY 'O Resultado da DIVISÃO é:' WS-MOSTRA-NUM
-                 
+                 MOVE "O Resultado da DIVISAO e:" TO WS-RPT-OPERACAO
+                 IF NOT WS-CALC-ERRO
+                     PERFORM P020-ESCREVE-DETALHE
+                 END-IF
+
+                 PERFORM P030-ESCREVE-SAIDA.
+
+              P001-EXIT.
+                 CLOSE REPORT-FILE
+                 CLOSE PRGM-OUT-FILE
               STOP RUN.
+
+              P010-ABRE-RELATORIO.
+                 OPEN OUTPUT REPORT-FILE
+                 OPEN EXTEND PRGM-OUT-FILE
+                 IF WS-PRGM-OUT-STATUS = '35'
+                     OPEN OUTPUT PRGM-OUT-FILE
+                 END-IF
+                 ACCEPT WS-HOJE FROM DATE YYYYMMDD
+                 STRING WS-HOJE-DD WS-HOJE-MM WS-HOJE-AAAA
+                     DELIMITED BY SIZE INTO WS-HDR-DATE-N
+                 MOVE WS-HDR-DATE-N TO WS-HDR-DATE
+                 MOVE WS-REPORT-HEADER1 TO REPORT-LINE
+                 WRITE REPORT-LINE
+                 MOVE SPACES TO REPORT-LINE
+                 STRING "DATA DE EXEC: " WS-HDR-DATE
+                     DELIMITED BY SIZE INTO REPORT-LINE
+                 WRITE REPORT-LINE
+                 MOVE SPACES TO REPORT-LINE
+                 WRITE REPORT-LINE.
+
+      ******************************************************************
+      *OBTEM PRGM-NUM1/PRGM-NUM2 DA LINHA DE COMANDO (PARM), DE UM     *
+      *CARTAO SYSIN OU, NA AUSENCIA DE AMBOS, DO CONSOLE - PERMITE     *
+      *RODAR PRGMATEM SEM OPERADOR NO TURNO DA NOITE                  *
+      ******************************************************************
+              P011-PROCESSA-PARM.
+                 ACCEPT WS-PARM FROM COMMAND-LINE
+                 UNSTRING WS-PARM DELIMITED BY ALL SPACES
+                     INTO WS-PARM-TOK1 WS-PARM-TOK2 WS-PARM-TOK3
+                 IF WS-PARM-TOK1 = 'US'
+                     SET WS-LOCALE-US TO TRUE
+                     MOVE WS-PARM-TOK2 TO WS-PARM-1
+                     MOVE WS-PARM-TOK3 TO WS-PARM-2
+                 ELSE
+                     MOVE WS-PARM-TOK1 TO WS-PARM-1
+                     MOVE WS-PARM-TOK2 TO WS-PARM-2
+                 END-IF
+                 EVALUATE WS-PARM-1
+                     WHEN 'SYSIN'
+                         PERFORM P012-LE-SYSIN
+                     WHEN SPACES
+                         PERFORM P013-LE-CONSOLE
+                     WHEN OTHER
+                         COMPUTE WS-N1-STAGE =
+                                 FUNCTION NUMVAL(WS-PARM-1)
+                             ON SIZE ERROR
+                                 MOVE WS-PARM-1 TO WS-EXC-VALOR
+                                 PERFORM P017-GRAVA-EXCECAO
+                         END-COMPUTE
+                         COMPUTE WS-N2-STAGE =
+                                 FUNCTION NUMVAL(WS-PARM-2)
+                             ON SIZE ERROR
+                                 MOVE WS-PARM-2 TO WS-EXC-VALOR
+                                 PERFORM P017-GRAVA-EXCECAO
+                         END-COMPUTE
+                         IF NOT WS-OPERANDO-INVALIDO
+                             PERFORM P016-MOVE-OPERANDOS
+                         END-IF
+                 END-EVALUATE.
+
+              P012-LE-SYSIN.
+                 OPEN INPUT SYSIN-FILE
+                 IF WS-SYSIN-STATUS = '35'
+                     DISPLAY "ERRO: CARTAO SYSIN AUSENTE OU VAZIO"
+                     MOVE 16 TO RETURN-CODE
+                 ELSE
+                     READ SYSIN-FILE
+                         AT END
+                             DISPLAY "ERRO: CARTAO SYSIN AUSENTE OU "
+                                 "VAZIO"
+                             MOVE 16 TO RETURN-CODE
+                         NOT AT END
+                             UNSTRING SYSIN-REC DELIMITED BY ALL SPACES
+                                 INTO WS-PARM-1 WS-PARM-2
+                             COMPUTE WS-N1-STAGE =
+                                     FUNCTION NUMVAL(WS-PARM-1)
+                                 ON SIZE ERROR
+                                     MOVE WS-PARM-1 TO WS-EXC-VALOR
+                                     PERFORM P017-GRAVA-EXCECAO
+                             END-COMPUTE
+                             COMPUTE WS-N2-STAGE =
+                                     FUNCTION NUMVAL(WS-PARM-2)
+                                 ON SIZE ERROR
+                                     MOVE WS-PARM-2 TO WS-EXC-VALOR
+                                     PERFORM P017-GRAVA-EXCECAO
+                             END-COMPUTE
+                             IF NOT WS-OPERANDO-INVALIDO
+                                 PERFORM P016-MOVE-OPERANDOS
+                             END-IF
+                     END-READ
+                     CLOSE SYSIN-FILE
+                 END-IF.
+
+              P013-LE-CONSOLE.
+                 DISPLAY 'INFORME O PRIMEIRO NUMERO:'
+                 ACCEPT WS-N1-STAGE
+                 DISPLAY 'INFORME O SEGUNDO NUMERO:'
+                 ACCEPT WS-N2-STAGE
+                 PERFORM P016-MOVE-OPERANDOS.
+
+      ******************************************************************
+      *MOVE OS OPERANDOS DA AREA DE STAGING (MAIS LARGA) PARA OS       *
+      *CAMPOS DE TRABALHO PRGM-NUM1/PRGM-NUM2, DETECTANDO POR ON SIZE  *
+      *ERROR QUALQUER VALOR QUE NAO CAIBA NA PICTURE COMPARTILHADA E   *
+      *GRAVANDO UMA LINHA NA LISTAGEM DE EXCECAO EM VEZ DE CALCULAR    *
+      *SOBRE O VALOR TRUNCADO                                         *
+      ******************************************************************
+              P016-MOVE-OPERANDOS.
+                 COMPUTE PRGM-NUM1 = WS-N1-STAGE
+                     ON SIZE ERROR
+                         MOVE WS-N1-STAGE TO WS-EXC-VALOR
+                         PERFORM P017-GRAVA-EXCECAO
+                 END-COMPUTE
+                 COMPUTE PRGM-NUM2 = WS-N2-STAGE
+                     ON SIZE ERROR
+                         MOVE WS-N2-STAGE TO WS-EXC-VALOR
+                         PERFORM P017-GRAVA-EXCECAO
+                 END-COMPUTE.
+
+              P017-GRAVA-EXCECAO.
+                 SET WS-OPERANDO-INVALIDO TO TRUE
+                 OPEN EXTEND EXC-FILE
+                 IF WS-EXC-STATUS = '35'
+                     OPEN OUTPUT EXC-FILE
+                 END-IF
+                 MOVE SPACES TO EXC-LINE
+                 STRING "OPERANDO EXCEDE A CAPACIDADE DO CAMPO: "
+                     WS-EXC-VALOR
+                     DELIMITED BY SIZE INTO EXC-LINE
+                 WRITE EXC-LINE
+                 CLOSE EXC-FILE.
+
+              P020-ESCREVE-DETALHE.
+                 MOVE SPACES TO WS-REPORT-DETAIL
+                 MOVE WS-RPT-OPERACAO TO WS-RPT-LABEL
+                 IF WS-LOCALE-US
+                     PERFORM P025-FORMATA-LOCALE-US
+                     MOVE WS-MOSTRA-NUM-US TO WS-RPT-VALOR
+                 ELSE
+                     MOVE WS-MOSTRA-NUM   TO WS-RPT-VALOR
+                 END-IF
+                 MOVE SPACES TO REPORT-LINE
+                 STRING WS-RPT-LABEL DELIMITED BY SIZE
+                     " " WS-RPT-VALOR DELIMITED BY SIZE
+                     INTO REPORT-LINE
+                 WRITE REPORT-LINE.
+
+      ******************************************************************
+      *TROCA OS SEPARADORES DE MILHAR/DECIMAL PARA O PADRAO US (PONTO  *
+      *COMO DECIMAL) A PARTIR DO VALOR JA EDITADO NO PADRAO LOCAL      *
+      ******************************************************************
+              P025-FORMATA-LOCALE-US.
+                 MOVE WS-MOSTRA-NUM TO WS-MOSTRA-NUM-US
+                 INSPECT WS-MOSTRA-NUM-US REPLACING ALL "," BY "~"
+                 INSPECT WS-MOSTRA-NUM-US REPLACING ALL "." BY ","
+                 INSPECT WS-MOSTRA-NUM-US REPLACING ALL "~" BY ".".
+
+              P030-ESCREVE-SAIDA.
+                 MOVE SPACES     TO PRGM-OUT-REC
+                 MOVE PRGM-NUM1  TO PRGM-OUT-NUM1
+                 MOVE PRGM-NUM2  TO PRGM-OUT-NUM2
+                 MOVE WS-SOMA    TO PRGM-OUT-SOMA
+                 MOVE WS-SUBTR   TO PRGM-OUT-SUBTR
+                 MOVE WS-MULTI   TO PRGM-OUT-MULTI
+                 MOVE WS-DIVIDO  TO PRGM-OUT-DIVIDO
+                 MOVE SPACES     TO PRGM-OUT-OPERADOR
+                 WRITE PRGM-OUT-REC.
+
               END PROGRAM PRGMATEM.
