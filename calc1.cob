@@ -1,31 +1,329 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. calc1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT RES-FILE ASSIGN TO "TRANSOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RES-STATUS.
+
+           SELECT HIST-FILE ASSIGN TO "CALCHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO "CALCCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT SYSIN-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-REC.
+           03 TRANS-OPCAO         PIC X.
+           03 TRANS-NUM1          PIC 9(9)V99.
+           03 TRANS-NUM2          PIC 9(9)V99.
+
+       FD  RES-FILE
+           RECORDING MODE IS F.
+       01  RES-REC.
+           03 RESREC-OPCAO        PIC X.
+           03 RESREC-NUM1         PIC -(9)9.99.
+           03 RESREC-NUM2         PIC -(9)9.99.
+           03 FILLER              PIC X VALUE SPACE.
+           03 RESREC-RES          PIC -(9)9.99.
+
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+       01  HIST-REC.
+           03 HIST-OPCAO           PIC X.
+           03 FILLER               PIC X VALUE SPACE.
+           03 HIST-NUM1            PIC -(9)9.99.
+           03 FILLER               PIC X VALUE SPACE.
+           03 HIST-NUM2            PIC -(9)9.99.
+           03 FILLER               PIC X VALUE SPACE.
+           03 HIST-RES             PIC -(9)9.99.
+           03 FILLER               PIC X VALUE SPACE.
+           03 HIST-TIMESTAMP       PIC X(19).
+           03 FILLER               PIC X VALUE SPACE.
+           03 HIST-OPERADOR        PIC X(10).
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-REC                PIC 9(8).
+
+       FD  SYSIN-FILE
+           RECORDING MODE IS F.
+       01  SYSIN-REC               PIC X(30).
+
        WORKING-STORAGE SECTION.
-           01 NUM1 PIC 9(10).
-           01 NUM2 PIC 9(10).
-           01 RES  PIC 9(10)V9(2).
+           COPY OPRESLAY REPLACING
+               ==PFX-OPERANDOS== BY ==CALC-OPERANDOS==
+               ==PFX-NUM1==      BY ==CALC-NUM1==
+               ==PFX-NUM2==      BY ==CALC-NUM2==
+               ==PFX-RES==       BY ==CALC-RES==.
            01 OPCAO PIC X.
+
+           01 WS-TRANS-STATUS      PIC XX.
+           01 WS-RES-STATUS        PIC XX.
+           01 WS-HIST-STATUS       PIC XX.
+           01 WS-CKPT-STATUS       PIC XX.
+           01 WS-SYSIN-STATUS      PIC XX.
+           01 WS-EOF-SW            PIC X VALUE 'N'.
+               88 WS-EOF                VALUE 'Y'.
+
+           01 WS-CALC-ERROR-SW     PIC X VALUE 'N'.
+               88 WS-CALC-ERROR         VALUE 'Y'.
+
+           01 WS-PARM              PIC X(40).
+           01 WS-PARM-1             PIC X(10).
+           01 WS-PARM-2             PIC X(20).
+           01 WS-PARM-3             PIC X(15).
+           01 WS-PARM-4             PIC X(15).
+
+           01 WS-SYSIN-OPCAO        PIC X.
+           01 WS-SYSIN-NUM1         PIC X(15).
+           01 WS-SYSIN-NUM2         PIC X(15).
+
+           01 WS-TRANS-COUNT        PIC 9(8) VALUE ZERO.
+           01 WS-RESTART-FROM       PIC 9(8) VALUE ZERO.
+           01 WS-CKPT-EVERY         PIC 9(4) VALUE 100.
+
+           01 WS-CURRENT-DATE-TIME.
+               03 WS-CDT-DATE.
+                   05 WS-CDT-YYYY   PIC 9(4).
+                   05 WS-CDT-MM     PIC 9(2).
+                   05 WS-CDT-DD     PIC 9(2).
+               03 WS-CDT-TIME.
+                   05 WS-CDT-HH     PIC 9(2).
+                   05 WS-CDT-MI     PIC 9(2).
+                   05 WS-CDT-SS     PIC 9(2).
+                   05 FILLER        PIC X(9).
+
        PROCEDURE DIVISION.
-           DISPLAY "ESCOLHA A 0PERAÇÃO: + - * /".
+       0000-MAIN.
+           PERFORM 0100-OPEN-HISTORY
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           UNSTRING WS-PARM DELIMITED BY ALL SPACES
+               INTO WS-PARM-1 WS-PARM-2 WS-PARM-3 WS-PARM-4
+           IF WS-PARM-1(1:5) = 'BATCH'
+               PERFORM 0110-PARSE-RESTART
+               PERFORM 1000-BATCH-MODE THRU 1000-EXIT
+           ELSE
+               PERFORM 2000-INTERACTIVE-MODE
+           END-IF
+           CLOSE HIST-FILE
+           STOP RUN.
+
+       0100-OPEN-HISTORY.
+           OPEN EXTEND HIST-FILE
+           IF WS-HIST-STATUS = '35'
+               OPEN OUTPUT HIST-FILE
+           END-IF.
+
+       0110-PARSE-RESTART.
+           IF WS-PARM-2(1:8) = 'RESTART='
+               MOVE WS-PARM-2(9:8) TO WS-RESTART-FROM
+           END-IF.
+
+       1000-BATCH-MODE.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS = '35'
+               DISPLAY "ERRO: TRANSIN.DAT AUSENTE - BATCH ENCERRADO"
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF
+
+           IF WS-RESTART-FROM > ZERO
+               OPEN EXTEND RES-FILE
+               DISPLAY "REINICIANDO APOS TRANSACAO "
+                   WS-RESTART-FROM
+           ELSE
+               OPEN OUTPUT RES-FILE
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ TRANS-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TRANS-COUNT
+                       IF WS-TRANS-COUNT > WS-RESTART-FROM
+                           MOVE TRANS-OPCAO TO OPCAO
+                           MOVE TRANS-NUM1  TO CALC-NUM1
+                           MOVE TRANS-NUM2  TO CALC-NUM2
+                           PERFORM 9000-CALCULA
+                           IF NOT WS-CALC-ERROR
+                               PERFORM 1100-WRITE-RESULT
+                               PERFORM 9100-LOG-HISTORY
+                           END-IF
+                           PERFORM 1200-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANS-FILE
+           CLOSE RES-FILE.
+
+       1000-EXIT.
+           EXIT.
+
+       1200-CHECKPOINT.
+           IF FUNCTION MOD(WS-TRANS-COUNT, WS-CKPT-EVERY) = 0
+               OPEN OUTPUT CKPT-FILE
+               MOVE WS-TRANS-COUNT TO CKPT-REC
+               WRITE CKPT-REC
+               CLOSE CKPT-FILE
+           END-IF.
+
+       1100-WRITE-RESULT.
+           MOVE OPCAO     TO RESREC-OPCAO
+           MOVE CALC-NUM1 TO RESREC-NUM1
+           MOVE CALC-NUM2 TO RESREC-NUM2
+           MOVE CALC-RES  TO RESREC-RES
+           WRITE RES-REC.
+
+       2000-INTERACTIVE-MODE.
+           EVALUATE WS-PARM-1(1:5)
+               WHEN 'CALC'
+                   PERFORM 2010-LE-PARM-CALC
+               WHEN 'SYSIN'
+                   PERFORM 2020-LE-SYSIN
+               WHEN OTHER
+                   PERFORM 2030-LE-CONSOLE
+           END-EVALUATE
+           IF NOT WS-CALC-ERROR
+               PERFORM 9000-CALCULA
+           END-IF
+           IF NOT WS-CALC-ERROR
+               DISPLAY "RESULTADO SERÁ:" CALC-RES
+               PERFORM 9100-LOG-HISTORY
+           END-IF.
+
+       2010-LE-PARM-CALC.
+           MOVE WS-PARM-2(1:1) TO OPCAO
+           COMPUTE CALC-NUM1 = FUNCTION NUMVAL(WS-PARM-3)
+               ON SIZE ERROR
+                   PERFORM 2040-OPERANDO-INVALIDO
+           END-COMPUTE
+           COMPUTE CALC-NUM2 = FUNCTION NUMVAL(WS-PARM-4)
+               ON SIZE ERROR
+                   PERFORM 2040-OPERANDO-INVALIDO
+           END-COMPUTE.
+
+       2020-LE-SYSIN.
+           OPEN INPUT SYSIN-FILE
+           IF WS-SYSIN-STATUS = '35'
+               DISPLAY "ERRO: CARTAO SYSIN AUSENTE OU VAZIO"
+               MOVE 16 TO RETURN-CODE
+               MOVE SPACE TO OPCAO
+           ELSE
+               READ SYSIN-FILE
+                   AT END
+                       DISPLAY "ERRO: CARTAO SYSIN AUSENTE OU VAZIO"
+                       MOVE 16 TO RETURN-CODE
+                       MOVE SPACE TO OPCAO
+                   NOT AT END
+                       UNSTRING SYSIN-REC DELIMITED BY ALL SPACES
+                           INTO WS-SYSIN-OPCAO WS-SYSIN-NUM1
+                               WS-SYSIN-NUM2
+                       MOVE WS-SYSIN-OPCAO TO OPCAO
+                       COMPUTE CALC-NUM1 =
+                               FUNCTION NUMVAL(WS-SYSIN-NUM1)
+                           ON SIZE ERROR
+                               PERFORM 2040-OPERANDO-INVALIDO
+                       END-COMPUTE
+                       COMPUTE CALC-NUM2 =
+                               FUNCTION NUMVAL(WS-SYSIN-NUM2)
+                           ON SIZE ERROR
+                               PERFORM 2040-OPERANDO-INVALIDO
+                       END-COMPUTE
+               END-READ
+               CLOSE SYSIN-FILE
+           END-IF.
+
+       2040-OPERANDO-INVALIDO.
+           MOVE 'Y' TO WS-CALC-ERROR-SW
+           MOVE 16 TO RETURN-CODE
+           DISPLAY "ERRO: OPERANDO EXCEDE A CAPACIDADE DO CAMPO - "
+               "TRANSACAO REJEITADA".
+
+       2030-LE-CONSOLE.
+           DISPLAY "ESCOLHA A 0PERAÇÃO: + - * / P(NUM1% DE NUM2)".
            ACCEPT OPCAO.
            DISPLAY "DIGITE O PRIMEIRO NUMERO: ".
-           ACCEPT NUM1.
+           ACCEPT CALC-NUM1.
            DISPLAY "DIGITE O SEGUNDO NUMERO: ".
-           ACCEPT NUM2.
-           EVALUATE OPCAO   
+           ACCEPT CALC-NUM2.
+
+       9100-LOG-HISTORY.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CDT-TIME FROM TIME
+           MOVE OPCAO     TO HIST-OPCAO
+           MOVE CALC-NUM1 TO HIST-NUM1
+           MOVE CALC-NUM2 TO HIST-NUM2
+           MOVE CALC-RES  TO HIST-RES
+           STRING WS-CDT-YYYY "-" WS-CDT-MM "-" WS-CDT-DD "-"
+               WS-CDT-HH ":" WS-CDT-MI ":" WS-CDT-SS
+               DELIMITED BY SIZE INTO HIST-TIMESTAMP
+           MOVE SPACES TO HIST-OPERADOR
+           WRITE HIST-REC.
+
+       9000-CALCULA.
+           MOVE 'N' TO WS-CALC-ERROR-SW
+           EVALUATE OPCAO
                WHEN '+'
-                  COMPUTE RES = NUM1 + NUM2   
-               WHEN '-'   
-                  COMPUTE RES = NUM1 - NUM2
+                  COMPUTE CALC-RES = CALC-NUM1 + CALC-NUM2
+                      ON SIZE ERROR
+                          PERFORM 9010-REJEITA
+                  END-COMPUTE
+               WHEN '-'
+                  COMPUTE CALC-RES = CALC-NUM1 - CALC-NUM2
+                      ON SIZE ERROR
+                          PERFORM 9010-REJEITA
+                  END-COMPUTE
                WHEN '*'
-                  COMPUTE RES = NUM1 * NUM2
+                  COMPUTE CALC-RES = CALC-NUM1 * CALC-NUM2
+                      ON SIZE ERROR
+                          PERFORM 9010-REJEITA
+                  END-COMPUTE
                WHEN '/'
-                  COMPUTE RES = NUM1 / NUM2
+                  IF CALC-NUM2 = ZEROS
+                      DISPLAY "ERRO: DIVISAO POR ZERO REJEITADA"
+                      PERFORM 9010-REJEITA
+                  ELSE
+                      COMPUTE CALC-RES = CALC-NUM1 / CALC-NUM2
+                          ON SIZE ERROR
+                              PERFORM 9010-REJEITA
+                      END-COMPUTE
+                  END-IF
+               WHEN 'P'
+                  COMPUTE CALC-RES =
+                          (CALC-NUM1 * CALC-NUM2) / 100
+                      ON SIZE ERROR
+                          PERFORM 9010-REJEITA
+                  END-COMPUTE
                WHEN OTHER
-                  CONTINUE
+                  PERFORM 9020-OPCAO-INVALIDA
            END-EVALUATE.
-                DISPLAY "RESULTADO SERÁ:" RES
-                
-                   STOP RUN.
-              END PROGRAm calc1.
+
+       9010-REJEITA.
+           MOVE 'Y' TO WS-CALC-ERROR-SW
+           DISPLAY "ERRO: CALCULO REJEITADO PARA OPCAO " OPCAO
+               " NUM1=" CALC-NUM1 " NUM2=" CALC-NUM2.
+
+       9020-OPCAO-INVALIDA.
+           MOVE 'Y' TO WS-CALC-ERROR-SW
+           MOVE 16 TO RETURN-CODE
+           DISPLAY "ERRO: OPCAO INVALIDA [" OPCAO "] - "
+               "TRANSACAO REJEITADA".
+
+           END PROGRAM calc1.
