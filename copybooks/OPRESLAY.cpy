@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  OPRESLAY - LAYOUT COMUM DE OPERANDOS E RESULTADO             *
+      *  Usado por calc1 e PRGMATEM (COPY ... REPLACING) para         *
+      *  garantir que os dois calculadores usem a mesma PICTURE e     *
+      *  produzam resultados comparaveis entre si.                    *
+      *****************************************************************
+       01  PFX-OPERANDOS.
+           03  PFX-NUM1            PIC S9(9)V99.
+           03  PFX-NUM2            PIC S9(9)V99.
+           03  PFX-RES             PIC S9(9)V99.
