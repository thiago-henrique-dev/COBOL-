@@ -0,0 +1,341 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT HIST-FILE ASSIGN TO "CALCHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT PRGM-OUT-FILE ASSIGN TO "PRGMOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRGM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE
+           RECORDING MODE IS F.
+       01  EMP-REC.
+           03 EMP-NOME             PIC X(10).
+
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+       01  HIST-REC.
+           03 HIST-OPCAO           PIC X.
+           03 FILLER               PIC X VALUE SPACE.
+           03 HIST-NUM1            PIC -(9)9.99.
+           03 FILLER               PIC X VALUE SPACE.
+           03 HIST-NUM2            PIC -(9)9.99.
+           03 FILLER               PIC X VALUE SPACE.
+           03 HIST-RES             PIC -(9)9.99.
+           03 FILLER               PIC X VALUE SPACE.
+           03 HIST-TIMESTAMP       PIC X(19).
+           03 FILLER               PIC X VALUE SPACE.
+           03 HIST-OPERADOR        PIC X(10).
+
+       FD  PRGM-OUT-FILE
+           RECORDING MODE IS F.
+       01  PRGM-OUT-REC.
+           03 PRGM-OUT-NUM1        PIC S9(9)V99.
+           03 FILLER               PIC X VALUE SPACE.
+           03 PRGM-OUT-NUM2        PIC S9(9)V99.
+           03 FILLER               PIC X VALUE SPACE.
+           03 PRGM-OUT-SOMA        PIC S9(9)V99.
+           03 FILLER               PIC X VALUE SPACE.
+           03 PRGM-OUT-SUBTR       PIC S9(9)V99.
+           03 FILLER               PIC X VALUE SPACE.
+           03 PRGM-OUT-MULTI       PIC S9(9)V99.
+           03 FILLER               PIC X VALUE SPACE.
+           03 PRGM-OUT-DIVIDO      PIC S9(9)V99.
+           03 FILLER               PIC X VALUE SPACE.
+           03 PRGM-OUT-OPERADOR    PIC X(10).
+
+       WORKING-STORAGE SECTION.
+           COPY OPRESLAY REPLACING
+               ==PFX-OPERANDOS== BY ==CALC-OPERANDOS==
+               ==PFX-NUM1==      BY ==CALC-NUM1==
+               ==PFX-NUM2==      BY ==CALC-NUM2==
+               ==PFX-RES==       BY ==CALC-RES==.
+           01 OPCAO                PIC X.
+
+           01 WS-EMP-STATUS        PIC XX.
+           01 WS-HIST-STATUS       PIC XX.
+           01 WS-PRGM-STATUS       PIC XX.
+
+           01 WS-EMP-EOF-SW        PIC X VALUE 'N'.
+               88 WS-EMP-EOF           VALUE 'Y'.
+
+           01 WS-EMP-TABLE.
+               03 WS-EMP-ENTRY OCCURS 100 TIMES PIC X(10).
+           01 WS-EMP-COUNT          PIC 9(4) VALUE ZERO.
+           01 WS-EMP-IDX            PIC 9(4).
+           01 WS-EMP-TABLE-CHEIA-SW PIC X VALUE 'N'.
+               88 WS-EMP-TABLE-CHEIA    VALUE 'Y'.
+
+           01 WS-NOME               PIC X(10).
+           01 WS-NOME-VALIDO-SW     PIC X VALUE 'N'.
+               88 WS-NOME-VALIDO        VALUE 'Y'.
+
+           01 WS-SAIR-SW            PIC X VALUE 'N'.
+               88 WS-SAIR                VALUE 'Y'.
+
+           01 WS-OPCAO-MENU         PIC X.
+
+           01 WS-CALC-ERROR-SW      PIC X VALUE 'N'.
+               88 WS-CALC-ERROR         VALUE 'Y'.
+
+           01 WS-CURRENT-DATE-TIME.
+               03 WS-CDT-DATE.
+                   05 WS-CDT-YYYY   PIC 9(4).
+                   05 WS-CDT-MM     PIC 9(2).
+                   05 WS-CDT-DD     PIC 9(2).
+               03 WS-CDT-TIME.
+                   05 WS-CDT-HH     PIC 9(2).
+                   05 WS-CDT-MI     PIC 9(2).
+                   05 WS-CDT-SS     PIC 9(2).
+                   05 FILLER        PIC X(9).
+
+           01 WS-NUMEROS.
+               03 WS-SOMA           PIC S9(9)V99.
+               03 WS-SUBTR          PIC S9(9)V99.
+               03 WS-MULTI          PIC S9(9)V99.
+               03 WS-DIVIDO         PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-SAUDA-OPERADOR
+           IF NOT WS-NOME-VALIDO
+               MOVE 16 TO RETURN-CODE
+               GO TO 0000-EXIT
+           END-IF
+           PERFORM UNTIL WS-SAIR
+               DISPLAY " "
+               DISPLAY "===== MENU DE CALCULOS - OPERADOR: " WS-NOME
+                   " ====="
+               DISPLAY "1 - CALCULO ESTILO calc1 (+ - * / P)"
+               DISPLAY "2 - CALCULO ESTILO PRGMATEM (SOMA/SUBTR/"
+                   "MULTI/DIVIDO)"
+               DISPLAY "0 - SAIR"
+               ACCEPT WS-OPCAO-MENU
+               EVALUATE WS-OPCAO-MENU
+                   WHEN '1'
+                       PERFORM 2000-CALC1-ESTILO
+                   WHEN '2'
+                       PERFORM 3000-PRGMATEM-ESTILO
+                   WHEN '0'
+                       SET WS-SAIR TO TRUE
+                   WHEN OTHER
+                       DISPLAY "OPCAO DE MENU INVALIDA"
+               END-EVALUATE
+           END-PERFORM.
+
+       0000-EXIT.
+           STOP RUN.
+
+       1000-SAUDA-OPERADOR.
+           PERFORM 1100-CARREGA-EMPREGADOS
+           IF WS-EMP-COUNT = ZERO
+               DISPLAY "AVISO: CADASTRO DE FUNCIONARIOS VAZIO OU "
+                   "AUSENTE - ENCERRANDO"
+           ELSE
+               PERFORM UNTIL WS-NOME-VALIDO
+                   DISPLAY "What is your name:"
+                   ACCEPT WS-NOME
+                   PERFORM 1200-VALIDA-NOME
+                   IF NOT WS-NOME-VALIDO
+                       DISPLAY "NOME NAO ENCONTRADO NO CADASTRO DE "
+                           "FUNCIONARIOS. TENTE NOVAMENTE."
+                   END-IF
+               END-PERFORM
+               DISPLAY "BEM-VINDO, " WS-NOME
+           END-IF.
+
+       1100-CARREGA-EMPREGADOS.
+           OPEN INPUT EMP-FILE
+           IF WS-EMP-STATUS = '35'
+               DISPLAY "AVISO: CADASTRO DE FUNCIONARIOS NAO "
+                   "ENCONTRADO"
+           ELSE
+               PERFORM UNTIL WS-EMP-EOF
+                   READ EMP-FILE
+                       AT END
+                           SET WS-EMP-EOF TO TRUE
+                       NOT AT END
+                           IF WS-EMP-COUNT >= 100
+                               SET WS-EMP-TABLE-CHEIA TO TRUE
+                               SET WS-EMP-EOF TO TRUE
+                           ELSE
+                               ADD 1 TO WS-EMP-COUNT
+                               MOVE EMP-NOME
+                                   TO WS-EMP-ENTRY(WS-EMP-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EMP-FILE
+               IF WS-EMP-TABLE-CHEIA
+                   DISPLAY "AVISO: EMPMAST.DAT EXCEDE 100 REGISTROS - "
+                       "REGISTROS EXCEDENTES IGNORADOS"
+               END-IF
+           END-IF.
+
+       1200-VALIDA-NOME.
+           MOVE 'N' TO WS-NOME-VALIDO-SW
+           PERFORM VARYING WS-EMP-IDX FROM 1 BY 1
+                   UNTIL WS-EMP-IDX > WS-EMP-COUNT
+               IF WS-EMP-ENTRY(WS-EMP-IDX) = WS-NOME
+                   MOVE 'Y' TO WS-NOME-VALIDO-SW
+               END-IF
+           END-PERFORM.
+
+       2000-CALC1-ESTILO.
+           DISPLAY "ESCOLHA A OPERACAO: + - * / P(NUM1% DE NUM2)"
+           ACCEPT OPCAO
+           DISPLAY "DIGITE O PRIMEIRO NUMERO: "
+           ACCEPT CALC-NUM1
+           DISPLAY "DIGITE O SEGUNDO NUMERO: "
+           ACCEPT CALC-NUM2
+           PERFORM 2900-CALCULA
+           IF NOT WS-CALC-ERROR
+               DISPLAY "RESULTADO SERA:" CALC-RES
+               PERFORM 2100-GRAVA-HISTORICO
+           END-IF.
+
+       2100-GRAVA-HISTORICO.
+           OPEN EXTEND HIST-FILE
+           IF WS-HIST-STATUS = '35'
+               OPEN OUTPUT HIST-FILE
+           END-IF
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CDT-TIME FROM TIME
+           MOVE OPCAO     TO HIST-OPCAO
+           MOVE CALC-NUM1 TO HIST-NUM1
+           MOVE CALC-NUM2 TO HIST-NUM2
+           MOVE CALC-RES  TO HIST-RES
+           STRING WS-CDT-YYYY "-" WS-CDT-MM "-" WS-CDT-DD "-"
+               WS-CDT-HH ":" WS-CDT-MI ":" WS-CDT-SS
+               DELIMITED BY SIZE INTO HIST-TIMESTAMP
+           MOVE WS-NOME TO HIST-OPERADOR
+           WRITE HIST-REC
+           CLOSE HIST-FILE.
+
+       2900-CALCULA.
+           MOVE 'N' TO WS-CALC-ERROR-SW
+           EVALUATE OPCAO
+               WHEN '+'
+                   COMPUTE CALC-RES = CALC-NUM1 + CALC-NUM2
+                       ON SIZE ERROR
+                           PERFORM 2910-REJEITA
+                   END-COMPUTE
+               WHEN '-'
+                   COMPUTE CALC-RES = CALC-NUM1 - CALC-NUM2
+                       ON SIZE ERROR
+                           PERFORM 2910-REJEITA
+                   END-COMPUTE
+               WHEN '*'
+                   COMPUTE CALC-RES = CALC-NUM1 * CALC-NUM2
+                       ON SIZE ERROR
+                           PERFORM 2910-REJEITA
+                   END-COMPUTE
+               WHEN '/'
+                   IF CALC-NUM2 = ZEROS
+                       DISPLAY "ERRO: DIVISAO POR ZERO REJEITADA"
+                       PERFORM 2910-REJEITA
+                   ELSE
+                       COMPUTE CALC-RES = CALC-NUM1 / CALC-NUM2
+                           ON SIZE ERROR
+                               PERFORM 2910-REJEITA
+                       END-COMPUTE
+                   END-IF
+               WHEN 'P'
+                   COMPUTE CALC-RES =
+                           (CALC-NUM1 * CALC-NUM2) / 100
+                       ON SIZE ERROR
+                           PERFORM 2910-REJEITA
+                   END-COMPUTE
+               WHEN OTHER
+                   MOVE 'Y' TO WS-CALC-ERROR-SW
+                   DISPLAY "ERRO: OPCAO INVALIDA [" OPCAO "]"
+           END-EVALUATE.
+
+       2910-REJEITA.
+           MOVE 'Y' TO WS-CALC-ERROR-SW
+           DISPLAY "ERRO: CALCULO REJEITADO PARA OPCAO " OPCAO
+               " NUM1=" CALC-NUM1 " NUM2=" CALC-NUM2.
+
+       3000-PRGMATEM-ESTILO.
+           MOVE ZEROS TO WS-NUMEROS
+           DISPLAY "INFORME O PRIMEIRO NUMERO:"
+           ACCEPT CALC-NUM1
+           DISPLAY "INFORME O SEGUNDO NUMERO:"
+           ACCEPT CALC-NUM2
+
+           MOVE 'N' TO WS-CALC-ERROR-SW
+           COMPUTE CALC-RES = CALC-NUM1 + CALC-NUM2
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-CALC-ERROR-SW
+                   DISPLAY "ERRO: SOMA REJEITADA (SIZE ERROR)"
+           END-COMPUTE
+           IF NOT WS-CALC-ERROR
+               MOVE CALC-RES TO WS-SOMA
+           END-IF
+
+           MOVE 'N' TO WS-CALC-ERROR-SW
+           COMPUTE CALC-RES = CALC-NUM1 - CALC-NUM2
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-CALC-ERROR-SW
+                   DISPLAY "ERRO: SUBTRACAO REJEITADA (SIZE ERROR)"
+           END-COMPUTE
+           IF NOT WS-CALC-ERROR
+               MOVE CALC-RES TO WS-SUBTR
+           END-IF
+
+           MOVE 'N' TO WS-CALC-ERROR-SW
+           COMPUTE CALC-RES = CALC-NUM1 * CALC-NUM2
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-CALC-ERROR-SW
+                   DISPLAY "ERRO: MULTIPLICACAO REJEITADA (SIZE ERROR)"
+           END-COMPUTE
+           IF NOT WS-CALC-ERROR
+               MOVE CALC-RES TO WS-MULTI
+           END-IF
+
+           MOVE 'N' TO WS-CALC-ERROR-SW
+           IF CALC-NUM2 = ZEROS
+               DISPLAY "ERRO: DIVISAO POR ZERO REJEITADA"
+               MOVE 'Y' TO WS-CALC-ERROR-SW
+           ELSE
+               COMPUTE CALC-RES = CALC-NUM1 / CALC-NUM2
+                   ON SIZE ERROR
+                       MOVE 'Y' TO WS-CALC-ERROR-SW
+                       DISPLAY "ERRO: DIVISAO REJEITADA (SIZE ERROR)"
+               END-COMPUTE
+           END-IF
+           IF NOT WS-CALC-ERROR
+               MOVE CALC-RES TO WS-DIVIDO
+           END-IF
+
+           DISPLAY "SOMA:" WS-SOMA " SUBTR:" WS-SUBTR
+               " MULTI:" WS-MULTI " DIVIDO:" WS-DIVIDO
+           PERFORM 3100-GRAVA-SAIDA.
+
+       3100-GRAVA-SAIDA.
+           OPEN EXTEND PRGM-OUT-FILE
+           IF WS-PRGM-STATUS = '35'
+               OPEN OUTPUT PRGM-OUT-FILE
+           END-IF
+           MOVE SPACES     TO PRGM-OUT-REC
+           MOVE CALC-NUM1  TO PRGM-OUT-NUM1
+           MOVE CALC-NUM2  TO PRGM-OUT-NUM2
+           MOVE WS-SOMA    TO PRGM-OUT-SOMA
+           MOVE WS-SUBTR   TO PRGM-OUT-SUBTR
+           MOVE WS-MULTI   TO PRGM-OUT-MULTI
+           MOVE WS-DIVIDO  TO PRGM-OUT-DIVIDO
+           MOVE WS-NOME    TO PRGM-OUT-OPERADOR
+           WRITE PRGM-OUT-REC
+           CLOSE PRGM-OUT-FILE.
+
+           END PROGRAM MENU.
