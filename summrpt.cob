@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO "CALCHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT SUM-REPORT-FILE ASSIGN TO "SUMREPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+       01  HIST-REC.
+           03 HIST-OPCAO           PIC X.
+           03 FILLER               PIC X.
+           03 HIST-NUM1            PIC -(9)9.99.
+           03 FILLER               PIC X.
+           03 HIST-NUM2            PIC -(9)9.99.
+           03 FILLER               PIC X.
+           03 HIST-RES             PIC -(9)9.99.
+           03 FILLER               PIC X.
+           03 HIST-TIMESTAMP       PIC X(19).
+
+       FD  SUM-REPORT-FILE
+           RECORDING MODE IS F.
+       01  SUM-REPORT-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-HIST-STATUS       PIC XX.
+           01 WS-HIST-EOF-SW       PIC X VALUE 'N'.
+               88 WS-HIST-EOF          VALUE 'Y'.
+
+           01 WS-HOJE.
+               03 WS-HOJE-AAAA      PIC 9(4).
+               03 WS-HOJE-MM        PIC 9(2).
+               03 WS-HOJE-DD        PIC 9(2).
+           01 WS-HOJE-YYYYMMDD REDEFINES WS-HOJE PIC 9(8).
+           01 WS-HIST-DATA          PIC X(8).
+
+           01 WS-OPCAO-TABLE.
+               03 WS-OPCAO-ENTRY OCCURS 5 TIMES.
+                   05 WS-OP-CODIGO      PIC X.
+                   05 WS-OP-QTDE        PIC 9(6).
+                   05 WS-OP-TOTAL       PIC S9(9)V99.
+           01 WS-OPCAO-COUNT       PIC 9(2) VALUE ZERO.
+           01 WS-OPCAO-IDX         PIC 9(2).
+           01 WS-OPCAO-TABLE-CHEIA-SW PIC X VALUE 'N'.
+               88 WS-OPCAO-TABLE-CHEIA    VALUE 'Y'.
+
+           01 WS-HIST-RES-N        PIC S9(9)V99.
+           01 WS-FOUND-SW          PIC X VALUE 'N'.
+               88 WS-FOUND             VALUE 'Y'.
+
+           01 WS-GRAND-QTDE        PIC 9(6) VALUE ZERO.
+           01 WS-GRAND-TOTAL       PIC S9(9)V99 VALUE ZERO.
+
+           01 WS-RPT-QTDE          PIC ZZZ,ZZ9.
+           01 WS-RPT-TOTAL         PIC -(8)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD
+           OPEN OUTPUT SUM-REPORT-FILE
+           MOVE "RESUMO DIARIO DE TRANSACOES - calc1" TO SUM-REPORT-LINE
+           WRITE SUM-REPORT-LINE
+           MOVE SPACES TO SUM-REPORT-LINE
+           STRING "DATA: " WS-HOJE-DD "/" WS-HOJE-MM "/" WS-HOJE-AAAA
+               DELIMITED BY SIZE INTO SUM-REPORT-LINE
+           WRITE SUM-REPORT-LINE
+           MOVE SPACES TO SUM-REPORT-LINE
+           WRITE SUM-REPORT-LINE
+
+           PERFORM 0100-ACUMULA-HISTORICO
+           PERFORM 0200-ESCREVE-QUEBRAS
+           PERFORM 0300-ESCREVE-TOTAL-GERAL
+
+           CLOSE SUM-REPORT-FILE
+           STOP RUN.
+
+       0100-ACUMULA-HISTORICO.
+           OPEN INPUT HIST-FILE
+           IF WS-HIST-STATUS = '35'
+               DISPLAY "AVISO: CALCHIST.DAT NAO ENCONTRADO"
+           ELSE
+               PERFORM UNTIL WS-HIST-EOF
+                   READ HIST-FILE
+                       AT END
+                           SET WS-HIST-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 0110-PROCESSA-REGISTRO
+                   END-READ
+               END-PERFORM
+               CLOSE HIST-FILE
+           END-IF.
+
+       0110-PROCESSA-REGISTRO.
+           MOVE HIST-TIMESTAMP(1:4)  TO WS-HIST-DATA(1:4)
+           MOVE HIST-TIMESTAMP(6:2)  TO WS-HIST-DATA(5:2)
+           MOVE HIST-TIMESTAMP(9:2)  TO WS-HIST-DATA(7:2)
+           IF WS-HIST-DATA = WS-HOJE-YYYYMMDD
+               MOVE HIST-RES TO WS-HIST-RES-N
+               PERFORM 0120-ACUMULA-OPCAO
+           END-IF.
+
+       0120-ACUMULA-OPCAO.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING WS-OPCAO-IDX FROM 1 BY 1
+                   UNTIL WS-OPCAO-IDX > WS-OPCAO-COUNT
+               IF WS-OP-CODIGO(WS-OPCAO-IDX) = HIST-OPCAO
+                   MOVE 'Y' TO WS-FOUND-SW
+                   ADD 1 TO WS-OP-QTDE(WS-OPCAO-IDX)
+                   ADD WS-HIST-RES-N TO WS-OP-TOTAL(WS-OPCAO-IDX)
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               IF WS-OPCAO-COUNT >= 5
+                   SET WS-OPCAO-TABLE-CHEIA TO TRUE
+                   DISPLAY "AVISO: WS-OPCAO-TABLE CHEIA - OPCAO "
+                       HIST-OPCAO " IGNORADA"
+               ELSE
+                   ADD 1 TO WS-OPCAO-COUNT
+                   MOVE HIST-OPCAO   TO WS-OP-CODIGO(WS-OPCAO-COUNT)
+                   MOVE 1            TO WS-OP-QTDE(WS-OPCAO-COUNT)
+                   MOVE WS-HIST-RES-N TO WS-OP-TOTAL(WS-OPCAO-COUNT)
+               END-IF
+           END-IF
+           ADD 1 TO WS-GRAND-QTDE
+           ADD WS-HIST-RES-N TO WS-GRAND-TOTAL.
+
+       0200-ESCREVE-QUEBRAS.
+           PERFORM VARYING WS-OPCAO-IDX FROM 1 BY 1
+                   UNTIL WS-OPCAO-IDX > WS-OPCAO-COUNT
+               MOVE WS-OP-QTDE(WS-OPCAO-IDX)  TO WS-RPT-QTDE
+               MOVE WS-OP-TOTAL(WS-OPCAO-IDX) TO WS-RPT-TOTAL
+               MOVE SPACES TO SUM-REPORT-LINE
+               STRING "OPCAO=" WS-OP-CODIGO(WS-OPCAO-IDX)
+                   " QTDE=" WS-RPT-QTDE
+                   " SUBTOTAL=" WS-RPT-TOTAL
+                   DELIMITED BY SIZE INTO SUM-REPORT-LINE
+               WRITE SUM-REPORT-LINE
+               DISPLAY SUM-REPORT-LINE
+           END-PERFORM.
+
+       0300-ESCREVE-TOTAL-GERAL.
+           MOVE WS-GRAND-QTDE  TO WS-RPT-QTDE
+           MOVE WS-GRAND-TOTAL TO WS-RPT-TOTAL
+           MOVE SPACES TO SUM-REPORT-LINE
+           WRITE SUM-REPORT-LINE
+           MOVE SPACES TO SUM-REPORT-LINE
+           STRING "TOTAL GERAL QTDE=" WS-RPT-QTDE
+               " VALOR=" WS-RPT-TOTAL
+               DELIMITED BY SIZE INTO SUM-REPORT-LINE
+           WRITE SUM-REPORT-LINE
+           DISPLAY SUM-REPORT-LINE.
+
+           END PROGRAM SUMRPT.
