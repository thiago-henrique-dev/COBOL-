@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-RES-FILE ASSIGN TO "TRANSOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALC-STATUS.
+
+           SELECT PRGM-OUT-FILE ASSIGN TO "PRGMOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRGM-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO "RECONREPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-RES-FILE
+           RECORDING MODE IS F.
+       01  CALC-RES-REC.
+           03 CR-OPCAO             PIC X.
+           03 CR-NUM1              PIC -(9)9.99.
+           03 CR-NUM2              PIC -(9)9.99.
+           03 FILLER               PIC X.
+           03 CR-RES               PIC -(9)9.99.
+
+       FD  PRGM-OUT-FILE
+           RECORDING MODE IS F.
+       01  PRGM-OUT-REC.
+           03 PO-NUM1              PIC S9(9)V99.
+           03 FILLER               PIC X.
+           03 PO-NUM2              PIC S9(9)V99.
+           03 FILLER               PIC X.
+           03 PO-SOMA              PIC S9(9)V99.
+           03 FILLER               PIC X.
+           03 PO-SUBTR             PIC S9(9)V99.
+           03 FILLER               PIC X.
+           03 PO-MULTI             PIC S9(9)V99.
+           03 FILLER               PIC X.
+           03 PO-DIVIDO            PIC S9(9)V99.
+
+       FD  RECON-REPORT-FILE
+           RECORDING MODE IS F.
+       01  RECON-REPORT-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-CALC-STATUS       PIC XX.
+           01 WS-PRGM-STATUS       PIC XX.
+
+           01 WS-CALC-EOF-SW       PIC X VALUE 'N'.
+               88 WS-CALC-EOF          VALUE 'Y'.
+           01 WS-PRGM-EOF-SW       PIC X VALUE 'N'.
+               88 WS-PRGM-EOF          VALUE 'Y'.
+
+           01 WS-PRGM-TABLE.
+               03 WS-PRGM-ENTRY OCCURS 500 TIMES.
+                   05 WS-PT-NUM1    PIC S9(9)V99.
+                   05 WS-PT-NUM2    PIC S9(9)V99.
+                   05 WS-PT-SOMA    PIC S9(9)V99.
+                   05 WS-PT-SUBTR   PIC S9(9)V99.
+                   05 WS-PT-MULTI   PIC S9(9)V99.
+                   05 WS-PT-DIVIDO  PIC S9(9)V99.
+           01 WS-PRGM-COUNT        PIC 9(4) VALUE ZERO.
+           01 WS-PRGM-IDX          PIC 9(4).
+           01 WS-PRGM-TABLE-CHEIA-SW PIC X VALUE 'N'.
+               88 WS-PRGM-TABLE-CHEIA    VALUE 'Y'.
+
+           01 WS-CALC-NUM1         PIC S9(9)V99.
+           01 WS-CALC-NUM2         PIC S9(9)V99.
+           01 WS-CALC-RES          PIC S9(9)V99.
+           01 WS-EXPECTED-RES      PIC S9(9)V99.
+
+           01 WS-FOUND-SW          PIC X VALUE 'N'.
+               88 WS-FOUND             VALUE 'Y'.
+
+           01 WS-TOTAL-COMPARADOS  PIC 9(6) VALUE ZERO.
+           01 WS-TOTAL-DIVERGENTES PIC 9(6) VALUE ZERO.
+           01 WS-TOTAL-SEM-PAR     PIC 9(6) VALUE ZERO.
+
+           01 WS-RPT-NUM1          PIC -(9)9.99.
+           01 WS-RPT-NUM2          PIC -(9)9.99.
+           01 WS-RPT-CALC-RES      PIC -(8)9.99.
+           01 WS-RPT-PRGM-RES      PIC -(8)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT RECON-REPORT-FILE
+           MOVE "RECONCILIACAO calc1 x PRGMATEM" TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE SPACES TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           PERFORM 0100-CARREGA-PRGMATEM
+           PERFORM 0200-COMPARA-CALC1
+
+           PERFORM 0300-ESCREVE-TOTAIS
+           CLOSE RECON-REPORT-FILE
+           STOP RUN.
+
+       0100-CARREGA-PRGMATEM.
+           OPEN INPUT PRGM-OUT-FILE
+           IF WS-PRGM-STATUS = '35'
+               DISPLAY "AVISO: PRGMOUT.DAT NAO ENCONTRADO"
+           ELSE
+               PERFORM UNTIL WS-PRGM-EOF
+                   READ PRGM-OUT-FILE
+                       AT END
+                           SET WS-PRGM-EOF TO TRUE
+                       NOT AT END
+                           IF WS-PRGM-COUNT >= 500
+                               SET WS-PRGM-TABLE-CHEIA TO TRUE
+                               SET WS-PRGM-EOF TO TRUE
+                           ELSE
+                               ADD 1 TO WS-PRGM-COUNT
+                               MOVE PO-NUM1
+                                   TO WS-PT-NUM1(WS-PRGM-COUNT)
+                               MOVE PO-NUM2
+                                   TO WS-PT-NUM2(WS-PRGM-COUNT)
+                               MOVE PO-SOMA
+                                   TO WS-PT-SOMA(WS-PRGM-COUNT)
+                               MOVE PO-SUBTR
+                                   TO WS-PT-SUBTR(WS-PRGM-COUNT)
+                               MOVE PO-MULTI
+                                   TO WS-PT-MULTI(WS-PRGM-COUNT)
+                               MOVE PO-DIVIDO
+                                   TO WS-PT-DIVIDO(WS-PRGM-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PRGM-OUT-FILE
+               IF WS-PRGM-TABLE-CHEIA
+                   DISPLAY "AVISO: PRGMOUT.DAT EXCEDE 500 REGISTROS - "
+                       "REGISTROS EXCEDENTES IGNORADOS NA RECONCILIACAO"
+               END-IF
+           END-IF.
+
+       0200-COMPARA-CALC1.
+           OPEN INPUT CALC-RES-FILE
+           IF WS-CALC-STATUS = '35'
+               DISPLAY "AVISO: TRANSOUT.DAT NAO ENCONTRADO"
+           ELSE
+               PERFORM UNTIL WS-CALC-EOF
+                   READ CALC-RES-FILE
+                       AT END
+                           SET WS-CALC-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 0210-COMPARA-UM-REGISTRO
+                   END-READ
+               END-PERFORM
+               CLOSE CALC-RES-FILE
+           END-IF.
+
+       0210-COMPARA-UM-REGISTRO.
+           MOVE CR-NUM1 TO WS-CALC-NUM1
+           MOVE CR-NUM2 TO WS-CALC-NUM2
+           MOVE CR-RES  TO WS-CALC-RES
+           MOVE 'N'     TO WS-FOUND-SW
+
+           PERFORM VARYING WS-PRGM-IDX FROM 1 BY 1
+                   UNTIL WS-PRGM-IDX > WS-PRGM-COUNT
+               IF WS-PT-NUM1(WS-PRGM-IDX) = WS-CALC-NUM1
+                   AND WS-PT-NUM2(WS-PRGM-IDX) = WS-CALC-NUM2
+                   MOVE 'Y' TO WS-FOUND-SW
+                   EVALUATE CR-OPCAO
+                       WHEN '+'
+                           MOVE WS-PT-SOMA(WS-PRGM-IDX)
+                               TO WS-EXPECTED-RES
+                       WHEN '-'
+                           MOVE WS-PT-SUBTR(WS-PRGM-IDX)
+                               TO WS-EXPECTED-RES
+                       WHEN '*'
+                           MOVE WS-PT-MULTI(WS-PRGM-IDX)
+                               TO WS-EXPECTED-RES
+                       WHEN '/'
+                           MOVE WS-PT-DIVIDO(WS-PRGM-IDX)
+                               TO WS-EXPECTED-RES
+                       WHEN OTHER
+                           MOVE 'N' TO WS-FOUND-SW
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND
+               ADD 1 TO WS-TOTAL-COMPARADOS
+               IF WS-EXPECTED-RES NOT = WS-CALC-RES
+                   ADD 1 TO WS-TOTAL-DIVERGENTES
+                   PERFORM 0220-ESCREVE-DIVERGENCIA
+               END-IF
+           ELSE
+               ADD 1 TO WS-TOTAL-SEM-PAR
+           END-IF.
+
+       0220-ESCREVE-DIVERGENCIA.
+           MOVE WS-CALC-NUM1 TO WS-RPT-NUM1
+           MOVE WS-CALC-NUM2 TO WS-RPT-NUM2
+           MOVE WS-CALC-RES  TO WS-RPT-CALC-RES
+           MOVE WS-EXPECTED-RES TO WS-RPT-PRGM-RES
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING "DIVERGENCIA OPCAO=" CR-OPCAO
+               " NUM1=" WS-RPT-NUM1 " NUM2=" WS-RPT-NUM2
+               " calc1=" WS-RPT-CALC-RES
+               " PRGMATEM=" WS-RPT-PRGM-RES
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           DISPLAY RECON-REPORT-LINE.
+
+       0300-ESCREVE-TOTAIS.
+           MOVE SPACES TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           STRING "TOTAL COMPARADOS: " WS-TOTAL-COMPARADOS
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING "TOTAL DIVERGENTES: " WS-TOTAL-DIVERGENTES
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING "TOTAL SEM CONTRAPARTIDA: " WS-TOTAL-SEM-PAR
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           DISPLAY "COMPARADOS=" WS-TOTAL-COMPARADOS
+               " DIVERGENTES=" WS-TOTAL-DIVERGENTES
+               " SEM-PAR=" WS-TOTAL-SEM-PAR.
+
+           END PROGRAM RECON.
