@@ -1,12 +1,95 @@
-
-           
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE
+           RECORDING MODE IS F.
+       01  EMP-REC.
+           03 EMP-NOME             PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 WS-NOME PIC X(10).
+
+       01 WS-EMP-STATUS            PIC XX.
+       01 WS-EMP-EOF-SW            PIC X VALUE 'N'.
+           88 WS-EMP-EOF               VALUE 'Y'.
+
+       01 WS-EMP-TABLE.
+           03 WS-EMP-ENTRY OCCURS 100 TIMES PIC X(10).
+       01 WS-EMP-COUNT             PIC 9(4) VALUE ZERO.
+       01 WS-EMP-IDX               PIC 9(4).
+
+       01 WS-NOME-VALIDO-SW        PIC X VALUE 'N'.
+           88 WS-NOME-VALIDO           VALUE 'Y'.
+
+       01 WS-EMP-TABLE-CHEIA-SW    PIC X VALUE 'N'.
+           88 WS-EMP-TABLE-CHEIA       VALUE 'Y'.
+
        PROCEDURE DIVISION.
-         DISPLAY "What is your name:" 
-         ACCEPT WS-NOME
-         DISPLAY "O nome digitado foi:" WS-NOME
-       STOP RUN.
\ No newline at end of file
+       0000-MAIN.
+           PERFORM 0100-CARREGA-EMPREGADOS
+           IF WS-EMP-COUNT = ZERO
+               DISPLAY "AVISO: CADASTRO DE FUNCIONARIOS VAZIO OU "
+                   "AUSENTE - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               GO TO 0000-EXIT
+           END-IF
+           PERFORM UNTIL WS-NOME-VALIDO
+               DISPLAY "What is your name:"
+               ACCEPT WS-NOME
+               PERFORM 0200-VALIDA-NOME
+               IF NOT WS-NOME-VALIDO
+                   DISPLAY "NOME NAO ENCONTRADO NO CADASTRO DE "
+                       "FUNCIONARIOS. TENTE NOVAMENTE."
+               END-IF
+           END-PERFORM
+           DISPLAY "O nome digitado foi:" WS-NOME.
+
+       0000-EXIT.
+           STOP RUN.
+
+       0100-CARREGA-EMPREGADOS.
+           OPEN INPUT EMP-FILE
+           IF WS-EMP-STATUS = '35'
+               DISPLAY "AVISO: CADASTRO DE FUNCIONARIOS NAO "
+                   "ENCONTRADO"
+           ELSE
+               PERFORM UNTIL WS-EMP-EOF
+                   READ EMP-FILE
+                       AT END
+                           SET WS-EMP-EOF TO TRUE
+                       NOT AT END
+                           IF WS-EMP-COUNT >= 100
+                               SET WS-EMP-TABLE-CHEIA TO TRUE
+                               SET WS-EMP-EOF TO TRUE
+                           ELSE
+                               ADD 1 TO WS-EMP-COUNT
+                               MOVE EMP-NOME
+                                   TO WS-EMP-ENTRY(WS-EMP-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EMP-FILE
+               IF WS-EMP-TABLE-CHEIA
+                   DISPLAY "AVISO: EMPMAST.DAT EXCEDE 100 REGISTROS - "
+                       "REGISTROS EXCEDENTES IGNORADOS"
+               END-IF
+           END-IF.
+
+       0200-VALIDA-NOME.
+           MOVE 'N' TO WS-NOME-VALIDO-SW
+           PERFORM VARYING WS-EMP-IDX FROM 1 BY 1
+                   UNTIL WS-EMP-IDX > WS-EMP-COUNT
+               IF WS-EMP-ENTRY(WS-EMP-IDX) = WS-NOME
+                   MOVE 'Y' TO WS-NOME-VALIDO-SW
+               END-IF
+           END-PERFORM.
+
+           END PROGRAM TESTE.
